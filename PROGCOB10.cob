@@ -1,46 +1,917 @@
-      ******************************************************************
-      * Author: ALEX MENDES
-      * Date: 10-07-2024
-      * Purpose: TESTE CRIACAO DE VERBO
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-      ******************************************************************
-      *----------------------------------------------------------------*
-       PROGRAM-ID. PROGRAMA-COBOL-CHAMADOR.
-      *----------------------------------------------------------------*
-      ******************************************************************
-       DATA DIVISION.
-      ******************************************************************
-      *----------------------------------------------------------------*
-       FILE SECTION.
-      *----------------------------------------------------------------*
-      *----------------------------------------------------------------*
-       WORKING-STORAGE SECTION.
-      *----------------------------------------------------------------*
-       01  AREA-DE-TRANSFERENCIA.
-           05  TEXTO-PARA-IMPRIMIR   PIC X(15)       VALUE SPACES.
-           05  TEXTO2-PARA-IMPRIMIR  PIC X(15)       VALUE SPACES.
-           05  NUMERO-PARA-IMPRIMIR  PIC 9(009)  COMP VALUE 165535.
-           05  NUMERO-PARA-RETORNO   PIC 9(009)  COMP VALUE ZEROS.
-       77  CSNDPKB                   PIC X(07)       VALUE 'CSNDPKB'.
-      ******************************************************************
-       PROCEDURE DIVISION.
-      ******************************************************************
-      *----------------------------------------------------------------*
-           STRING 'ALEX' X'00'   DELIMITED BY SIZE
-                                 INTO TEXTO-PARA-IMPRIMIR
-           STRING 'MENDES' X'00' DELIMITED BY SIZE
-                                 INTO TEXTO2-PARA-IMPRIMIR
-           CALL CSNDPKB USING TEXTO-PARA-IMPRIMIR
-                              TEXTO2-PARA-IMPRIMIR
-                              NUMERO-PARA-IMPRIMIR
-                              NUMERO-PARA-RETORNO
-           DISPLAY 'PROGRAMA CHAMADOR'
-           DISPLAY 'RETCODE = ' NUMERO-PARA-RETORNO
-      *
-           IF NUMERO-PARA-RETORNO NOT EQUAL 0
-               DISPLAY 'ALGUMA COISA DEU ERRADO!' 
-           END-IF    
-           GOBACK.
-      *----------------------------------------------------------------*
-       END PROGRAM PROGRAMA-COBOL-CHAMADOR.
+      ******************************************************************
+      * Author: ALEX MENDES
+      * Date: 10-07-2024
+      * Purpose: TESTE CRIACAO DE VERBO
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 10-07-2024 AM    VERSAO INICIAL - CHAMADA UNICA AO CSNDPKB COM
+      *                  ROTULO FIXO 'ALEX'/'MENDES'
+      * 09-08-2026 AM    REESTRUTURADO PARA PROCESSAMENTO EM LOTE: LE
+      *                  UM ARQUIVO DE ROTULOS DE CHAVE (KBINPUT) E
+      *                  EMITE UMA CHAMADA AO CSNDPKB POR REGISTRO ATE
+      *                  O FIM DO ARQUIVO, CONTANDO OS REGISTROS LIDOS.
+      * 09-08-2026 AM    ADICIONADA TABELA DE RESOLUCAO DE MOTIVOS DE
+      *                  RETORNO DO CSNDPKB (TABELA-MOTIVOS) PARA
+      *                  TRADUZIR O CODIGO NUMERICO EM MENSAGEM CLARA.
+      * 09-08-2026 AM    ROTULO E TAMANHO DE CHAVE PASSAM A VIR DO
+      *                  ARQUIVO DE ENTRADA (KBINPUT) E DO CARTAO DE
+      *                  CONTROLE (SYSIN), EM VEZ DE LITERAL NO FONTE.
+      * 09-08-2026 AM    INCLUIDA GRAVACAO DE TRILHA DE AUDITORIA
+      *                  (KBAUDIT) PARA CADA CHAMADA AO CSNDPKB.
+      * 09-08-2026 AM    INCLUIDA VALIDACAO DO ROTULO DE CHAVE ANTES DA
+      *                  CHAMADA AO CSNDPKB, COM GRAVACAO DOS REGISTROS
+      *                  REJEITADOS EM KBREJECT.
+      * 09-08-2026 AM    TOKEN DE CHAVE RETORNADO PELO CSNDPKB PASSA A
+      *                  SER CAPTURADO E GRAVADO EM KBTOKEN, INDEXADO
+      *                  PELO ROTULO DE CHAVE.
+      * 09-08-2026 AM    INCLUIDO CHECKPOINT/RESTART (KBCKPT): O ULTIMO
+      *                  ROTULO PROCESSADO COM SUCESSO E GRAVADO
+      *                  PERIODICAMENTE E, NUM RESTART, OS REGISTROS
+      *                  ATE ESSE PONTO SAO PULADOS.
+      * 09-08-2026 AM    INCLUIDO RELATORIO-RESUMO DE FIM DE LOTE
+      *                  (KBRPT) COM TOTAIS, FALHAS POR MOTIVO E LISTA
+      *                  DE ROTULOS QUE FALHARAM.
+      * 09-08-2026 AM    AREA DE PARAMETROS DO CSNDPKB MOVIDA PARA A
+      *                  COPY CSNDPKBP, COMPARTILHADA COM OS DEMAIS
+      *                  PROGRAMAS DA SUITE DE GERACAO DE CHAVES.
+      * 09-08-2026 AM    KBTOKEN PASSA A GRAVAR TAMBEM TEXTO-2 DO
+      *                  ROTULO; TIMESTAMP DE AUDITORIA/CHECKPOINT
+      *                  CAPTURADO A CADA CHAMADA AO CSNDPKB, E NAO
+      *                  SO UMA VEZ NO INICIO DO LOTE. VERIFICACAO DE
+      *                  ABERTURA DE ARQUIVO ADICIONADA NA
+      *                  INICIALIZACAO, E DETECCAO DE CHECKPOINT
+      *                  DESATUALIZADO (RESTART QUE PULA O LOTE TODO)
+      *                  NO ENCERRAMENTO.
+      * 09-08-2026 AM    VERIFICACAO DE ABERTURA PASSA A COBRIR
+      *                  TAMBEM KBAUDIT. DATA DE EXECUCAO DO CARTAO
+      *                  SYSIN PASSA A SER GRAVADA NA AUDITORIA E NO
+      *                  CHECKPOINT (EM VEZ DA DATA DO RELOGIO, USADA
+      *                  SO COMO RESERVA). VALIDACAO DE ROTULO PASSA
+      *                  A REJEITAR TEXTO-2 EM BRANCO.
+      * 09-08-2026 AM    PROGRAM-ID RENOMEADO DE PROGRAMA-COBOL-
+      *                  CHAMADOR PARA PROGCOB10, PARA CASAR COM O
+      *                  NOME DO MODULO DE CARGA REFERENCIADO EM
+      *                  EXEC PGM= NA JCL (STEP010). KBAUDIT E KBCKPT
+      *                  RECEBEM ALOCACAO DE PRIMEIRA EXECUCAO NA JCL,
+      *                  E 1200-CARREGAR-CHECKPOINT PASSA A AVISAR
+      *                  QUANDO O RESTART PEDIDO NAO PODE SER HONRADO.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+      *----------------------------------------------------------------*
+       PROGRAM-ID. PROGCOB10.
+       AUTHOR. ALEX MENDES.
+       INSTALLATION. CENTRO DE PROCESSAMENTO DE DADOS.
+       DATE-WRITTEN. 10-07-2024.
+       DATE-COMPILED.
+      *----------------------------------------------------------------*
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KB-ARQUIVO-ENTRADA ASSIGN TO "KBINPUT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-ENTRADA.
+      *
+           SELECT KB-ARQUIVO-REJEITO ASSIGN TO "KBREJECT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-REJEITO.
+      *
+           SELECT KB-ARQUIVO-AUDITORIA ASSIGN TO "KBAUDIT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-AUDITORIA.
+      *
+           SELECT KB-ARQUIVO-TOKEN ASSIGN TO "KBTOKEN"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-TOKEN.
+      *
+           SELECT KB-ARQUIVO-CHECKPNT ASSIGN TO "KBCKPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CHECKPNT.
+      *
+           SELECT KB-ARQUIVO-RELATORIO ASSIGN TO "KBRPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-RELATORIO.
+      *
+           SELECT KB-CARTAO-CONTROLE ASSIGN TO "SYSIN"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-SYSIN.
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+      *----------------------------------------------------------------*
+       FILE SECTION.
+      *----------------------------------------------------------------*
+       FD  KB-ARQUIVO-ENTRADA.
+       01  KB-REGISTRO-ENTRADA.
+           05  KB-TEXTO-1                PIC X(15).
+           05  KB-TEXTO-2                PIC X(15).
+           05  KB-TAMANHO-CHAVE          PIC 9(09).
+               88  KB-TAMANHO-VALIDO     VALUES 1024 2048 4096.
+      *
+       FD  KB-ARQUIVO-REJEITO.
+       01  KB-REGISTRO-REJEITO.
+           05  RJ-TEXTO-1                PIC X(15).
+           05  RJ-TEXTO-2                PIC X(15).
+           05  RJ-TAMANHO-CHAVE          PIC 9(09).
+           05  RJ-MOTIVO-REJEICAO        PIC X(40).
+      *
+       FD  KB-ARQUIVO-AUDITORIA.
+       01  KB-REGISTRO-AUDITORIA.
+           05  AU-TEXTO-1                PIC X(15).
+           05  AU-TEXTO-2                PIC X(15).
+           05  AU-TAMANHO-CHAVE          PIC 9(09).
+           05  AU-DATA-EXECUCAO          PIC 9(08).
+           05  AU-HORA-EXECUCAO          PIC 9(08).
+           05  AU-RETCODE                PIC 9(09).
+           05  AU-MOTIVO                 PIC 9(09).
+      *
+       FD  KB-ARQUIVO-TOKEN.
+       01  KB-REGISTRO-TOKEN.
+           05  TK-TEXTO-1                PIC X(15).
+           05  TK-TEXTO-2                PIC X(15).
+           05  TK-TAMANHO-CHAVE          PIC 9(09).
+           05  TK-TOKEN-DA-CHAVE         PIC X(725).
+      *
+       FD  KB-ARQUIVO-CHECKPNT.
+       01  KB-REGISTRO-CHECKPNT.
+           05  CK-TEXTO-1                PIC X(15).
+           05  CK-TEXTO-2                PIC X(15).
+           05  CK-DATA-EXECUCAO          PIC 9(08).
+           05  CK-HORA-EXECUCAO          PIC 9(08).
+      *
+       FD  KB-ARQUIVO-RELATORIO.
+       01  KB-LINHA-RELATORIO            PIC X(132).
+      *
+       FD  KB-CARTAO-CONTROLE.
+       01  KB-REGISTRO-CONTROLE.
+           05  CTL-DATA-EXECUCAO         PIC X(08).
+           05  CTL-IND-RESTART           PIC X(01).
+               88  CTL-RESTART-SIM       VALUE 'S'.
+               88  CTL-RESTART-NAO       VALUE 'N'.
+           05  FILLER                    PIC X(71).
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+           COPY CSNDPKBP.
+       77  CSNDPKB                   PIC X(07)       VALUE 'CSNDPKB'.
+      *----------------------------------------------------------------*
+      *    CHAVES E INDICADORES DE STATUS DE ARQUIVO
+      *----------------------------------------------------------------*
+       01  WS-STATUS-ENTRADA             PIC X(02)      VALUE SPACES.
+           88  WS-ENTRADA-OK             VALUE '00'.
+           88  WS-ENTRADA-FIM            VALUE '10'.
+       01  WS-STATUS-REJEITO             PIC X(02)      VALUE SPACES.
+       01  WS-STATUS-AUDITORIA           PIC X(02)      VALUE SPACES.
+       01  WS-STATUS-TOKEN               PIC X(02)      VALUE SPACES.
+       01  WS-STATUS-CHECKPNT            PIC X(02)      VALUE SPACES.
+           88  WS-CHECKPNT-OK            VALUE '00'.
+       01  WS-STATUS-RELATORIO           PIC X(02)      VALUE SPACES.
+       01  WS-STATUS-SYSIN               PIC X(02)      VALUE SPACES.
+      *----------------------------------------------------------------*
+      *    SWITCHES DE CONTROLE DO PROCESSAMENTO
+      *----------------------------------------------------------------*
+       01  WS-SWITCHES-LOTE.
+           05  WS-FIM-ARQUIVO-KB         PIC X(01)      VALUE 'N'.
+               88  FIM-ARQUIVO-KB        VALUE 'S'.
+           05  WS-REGISTRO-VALIDO        PIC X(01)      VALUE 'S'.
+               88  REGISTRO-VALIDO       VALUE 'S'.
+           05  WS-MODO-RESTART           PIC X(01)      VALUE 'N'.
+               88  MODO-RESTART-ATIVO    VALUE 'S'.
+           05  WS-CHECKPNT-ENCONTRADO    PIC X(01)      VALUE 'N'.
+               88  CHECKPNT-ENCONTRADO   VALUE 'S'.
+           05  WS-MOTIVO-CATALOGADO      PIC X(01)      VALUE 'N'.
+               88  MOTIVO-CATALOGADO     VALUE 'S'.
+           05  WS-ERRO-ABERTURA          PIC X(01)      VALUE 'N'.
+               88  ERRO-ABERTURA-FATAL   VALUE 'S'.
+      *----------------------------------------------------------------*
+      *    CONTADORES DO LOTE
+      *----------------------------------------------------------------*
+       01  WS-CONTADORES-LOTE.
+           05  WS-QTDE-LIDOS             PIC 9(09) COMP VALUE ZERO.
+           05  WS-QTDE-PROCESSADOS       PIC 9(09) COMP VALUE ZERO.
+           05  WS-QTDE-SUCESSO           PIC 9(09) COMP VALUE ZERO.
+           05  WS-QTDE-FALHA             PIC 9(09) COMP VALUE ZERO.
+           05  WS-QTDE-REJEITADOS        PIC 9(09) COMP VALUE ZERO.
+           05  WS-QTDE-PULADOS-RESTART   PIC 9(09) COMP VALUE ZERO.
+           05  WS-CONTADOR-CHECKPOINT    PIC 9(05) COMP VALUE ZERO.
+       01  WS-INTERVALO-CHECKPOINT       PIC 9(05) COMP VALUE 10.
+      *----------------------------------------------------------------*
+      *    AREA DE DATA E HORA (USADA NA AUDITORIA E NO CHECKPOINT)
+      *----------------------------------------------------------------*
+       01  WS-DATA-SISTEMA               PIC 9(08)      VALUE ZEROS.
+       01  WS-HORA-SISTEMA               PIC 9(08)      VALUE ZEROS.
+      *----------------------------------------------------------------*
+      *    AREA DE VALIDACAO DO ROTULO DE CHAVE
+      *----------------------------------------------------------------*
+       01  WS-MOTIVO-REJEICAO            PIC X(40)      VALUE SPACES.
+       01  WS-CARACTERES-VALIDOS         PIC X(37)
+               VALUE 'ABCDEFGHIJKLMNOPQRSTUVWXYZ0123456789 '.
+       01  WS-POSICAO-CARACTER           PIC 9(02) COMP VALUE ZERO.
+       01  WS-CARACTER-ATUAL             PIC X(01)      VALUE SPACE.
+       01  WS-INDICE-VALIDACAO           PIC 9(02) COMP VALUE ZERO.
+      *----------------------------------------------------------------*
+      *    TABELA DE RESOLUCAO DE MOTIVOS DE RETORNO DO CSNDPKB
+      *    MONTADA VIA FILLER/REDEFINES, NA ORDEM ASCENDENTE DO
+      *    CODIGO DE MOTIVO, PARA PERMITIR PESQUISA BINARIA.
+      *----------------------------------------------------------------*
+       01  TABELA-MOTIVOS-DADOS.
+           05  FILLER PIC 9(09) VALUE 0.
+           05  FILLER PIC X(50) VALUE
+               'SERVICO CONCLUIDO COM SUCESSO'.
+           05  FILLER PIC 9(09) VALUE 4.
+           05  FILLER PIC X(50) VALUE
+               'AVISO - VERIFICAR PARAMETROS OPCIONAIS INFORMADOS'.
+           05  FILLER PIC 9(09) VALUE 8.
+           05  FILLER PIC X(50) VALUE
+               'MATRIZ DE REGRAS (RULE ARRAY) INVALIDA OU INCOMPLE'.
+           05  FILLER PIC 9(09) VALUE 12.
+           05  FILLER PIC X(50) VALUE
+               'QUANTIDADE DE REGRAS NA MATRIZ DE REGRAS INVALIDA'.
+           05  FILLER PIC 9(09) VALUE 16.
+           05  FILLER PIC X(50) VALUE
+               'PALAVRA-CHAVE DA REGRA NAO RECONHECIDA PELO ICSF'.
+           05  FILLER PIC 9(09) VALUE 20.
+           05  FILLER PIC X(50) VALUE
+               'TAMANHO DE CHAVE SOLICITADO INVALIDO'.
+           05  FILLER PIC 9(09) VALUE 24.
+           05  FILLER PIC X(50) VALUE
+               'RESTRICAO DE TAMANHO PARA O TIPO DE CHAVE PEDIDO'.
+           05  FILLER PIC 9(09) VALUE 28.
+           05  FILLER PIC X(50) VALUE
+               'ROTULO DE CHAVE (KEY LABEL) COM FORMATO INVALIDO'.
+           05  FILLER PIC 9(09) VALUE 100.
+           05  FILLER PIC X(50) VALUE
+               'ICSF NAO ESTA ATIVO NESTE SISTEMA'.
+           05  FILLER PIC 9(09) VALUE 104.
+           05  FILLER PIC X(50) VALUE
+               'CSFPARM NAO LOCALIZADO OU INVALIDO NESTE SISTEMA'.
+           05  FILLER PIC 9(09) VALUE 108.
+           05  FILLER PIC X(50) VALUE
+               'AMBIENTE CRIPTOGRAFICO INDISPONIVEL - RETENTAR'.
+           05  FILLER PIC 9(09) VALUE 200.
+           05  FILLER PIC X(50) VALUE
+               'ROTULO DE CHAVE JA EXISTENTE NO CKDS/PKDS'.
+           05  FILLER PIC 9(09) VALUE 204.
+           05  FILLER PIC X(50) VALUE
+               'ROTULO DE CHAVE NAO ENCONTRADO NO CKDS/PKDS'.
+           05  FILLER PIC 9(09) VALUE 500.
+           05  FILLER PIC X(50) VALUE
+               'ERRO DE HARDWARE NO COPROCESSADOR CRIPTOGRAFICO'.
+           05  FILLER PIC 9(09) VALUE 999.
+           05  FILLER PIC X(50) VALUE
+               'MOTIVO NAO CATALOGADO - CONSULTAR MANUAL DO ICSF'.
+       01  TABELA-MOTIVOS REDEFINES TABELA-MOTIVOS-DADOS.
+           05  TABELA-MOTIVOS-ENTRY OCCURS 15 TIMES
+                   ASCENDING KEY IS TM-CODIGO
+                   INDEXED BY IDX-MOTIVO.
+               10  TM-CODIGO             PIC 9(09).
+               10  TM-MENSAGEM           PIC X(50).
+       01  WS-MENSAGEM-MOTIVO             PIC X(50)     VALUE SPACES.
+       01  WS-MOTIVO-NAO-CATALOGADO       PIC X(50)     VALUE
+               'MOTIVO NAO CATALOGADO - CONSULTAR MANUAL DO ICSF'.
+      *----------------------------------------------------------------*
+      *    TABELA DE CONTAGEM DE FALHAS POR MOTIVO (RELATORIO FINAL)
+      *----------------------------------------------------------------*
+       01  TABELA-CONTAGEM-MOTIVOS.
+           05  TC-ENTRY OCCURS 15 TIMES INDEXED BY IDX-CONTAGEM.
+               10  TC-CODIGO             PIC 9(09)      VALUE ZERO.
+               10  TC-QTDE               PIC 9(09) COMP VALUE ZERO.
+       01  WS-QTDE-MOTIVOS-OUTROS         PIC 9(09) COMP VALUE ZERO.
+      *----------------------------------------------------------------*
+      *    TABELA DE ROTULOS QUE FALHARAM (RELATORIO FINAL)
+      *----------------------------------------------------------------*
+       01  WS-MAXIMO-FALHAS-LISTADAS      PIC 9(05) COMP VALUE 500.
+       01  TABELA-FALHAS.
+           05  TF-ENTRY OCCURS 500 TIMES INDEXED BY IDX-FALHA.
+               10  TF-TEXTO-1            PIC X(15)      VALUE SPACES.
+               10  TF-TEXTO-2            PIC X(15)      VALUE SPACES.
+               10  TF-TAMANHO-CHAVE      PIC 9(09)      VALUE ZERO.
+               10  TF-MOTIVO             PIC 9(09)      VALUE ZERO.
+       01  WS-QTDE-FALHAS-TABELA          PIC 9(05) COMP VALUE ZERO.
+       01  WS-LISTA-FALHAS-TRUNCADA       PIC X(01)      VALUE 'N'.
+           88  LISTA-FALHAS-TRUNCADA     VALUE 'S'.
+      *----------------------------------------------------------------*
+      *    AREAS DE MONTAGEM DAS LINHAS DO RELATORIO RESUMO
+      *----------------------------------------------------------------*
+       01  WS-LINHA-CABECALHO.
+           05  FILLER PIC X(40) VALUE
+               'RELATORIO RESUMO - LOTE DE GERACAO DE C'.
+           05  FILLER PIC X(20) VALUE
+               'HAVES PKA (CSNDPKB)'.
+           05  FILLER                    PIC X(72)      VALUE SPACES.
+       01  WS-LINHA-DETALHE.
+           05  WS-LD-ROTULO              PIC X(40)      VALUE SPACES.
+           05  WS-LD-VALOR               PIC ZZZ,ZZZ,ZZ9 VALUE ZERO.
+           05  FILLER                    PIC X(81)      VALUE SPACES.
+       01  WS-LINHA-MOTIVO.
+           05  FILLER PIC X(18) VALUE
+               '  MOTIVO ......: '.
+           05  WS-LM-CODIGO               PIC 9(09)      VALUE ZERO.
+           05  FILLER                    PIC X(02)      VALUE SPACES.
+           05  WS-LM-MENSAGEM             PIC X(50)      VALUE SPACES.
+           05  WS-LM-QTDE                 PIC ZZZ,ZZ9    VALUE ZERO.
+           05  FILLER                    PIC X(46)      VALUE SPACES.
+       01  WS-LINHA-FALHA.
+           05  FILLER PIC X(18) VALUE
+               '  ROTULO ......: '.
+           05  WS-LF-TEXTO-1              PIC X(15)      VALUE SPACES.
+           05  FILLER                    PIC X(01)      VALUE SPACE.
+           05  WS-LF-TEXTO-2              PIC X(15)      VALUE SPACES.
+           05  FILLER                    PIC X(04)      VALUE SPACES.
+           05  WS-LF-MOTIVO               PIC 9(09)      VALUE ZERO.
+           05  FILLER                    PIC X(70)      VALUE SPACES.
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+      *----------------------------------------------------------------*
+      * 0000-MAINLINE
+      * CONTROLA A SEQUENCIA GERAL DO LOTE DE GERACAO DE CHAVES.
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT
+      *
+           PERFORM 2000-PROCESSAR-LOTE THRU 2000-PROCESSAR-LOTE-EXIT
+               UNTIL FIM-ARQUIVO-KB
+      *
+           PERFORM 8000-ENCERRAMENTO THRU 8000-ENCERRAMENTO-EXIT
+      *
+           GOBACK.
+      *----------------------------------------------------------------*
+      * 1000-INICIALIZAR
+      * ABRE OS ARQUIVOS, LE O CARTAO DE CONTROLE (SYSIN), RESOLVE O
+      * PONTO DE RESTART (SE HOUVER CHECKPOINT ANTERIOR) E LE O
+      * PRIMEIRO REGISTRO DO LOTE.
+      *----------------------------------------------------------------*
+       1000-INICIALIZAR.
+           OPEN INPUT  KB-ARQUIVO-ENTRADA
+           OPEN OUTPUT KB-ARQUIVO-REJEITO
+           OPEN EXTEND KB-ARQUIVO-AUDITORIA
+           IF WS-STATUS-AUDITORIA NOT = '00'
+               OPEN OUTPUT KB-ARQUIVO-AUDITORIA
+           END-IF
+           OPEN OUTPUT KB-ARQUIVO-TOKEN
+           OPEN OUTPUT KB-ARQUIVO-RELATORIO
+      *
+           PERFORM 1050-VERIFICAR-ABERTURA-ARQUIVOS
+               THRU 1050-VERIFICAR-ABERTURA-ARQUIVOS-EXIT
+      *
+           IF ERRO-ABERTURA-FATAL
+               SET FIM-ARQUIVO-KB TO TRUE
+           ELSE
+               PERFORM 1100-LER-CARTAO-CONTROLE
+                   THRU 1100-LER-CARTAO-CONTROLE-EXIT
+               PERFORM 1200-CARREGAR-CHECKPOINT
+                   THRU 1200-CARREGAR-CHECKPOINT-EXIT
+               PERFORM 1300-INICIALIZAR-CONTAGEM-MOTIVOS
+                   THRU 1300-INICIALIZAR-CONTAGEM-MOTIVOS-EXIT
+      *
+               PERFORM 2900-LER-PROXIMO-REGISTRO
+                   THRU 2900-LER-PROXIMO-REGISTRO-EXIT
+           END-IF.
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 1050-VERIFICAR-ABERTURA-ARQUIVOS
+      * CONFERE O FILE STATUS DE CADA ARQUIVO ABERTO NA INICIALIZACAO.
+      * KBINPUT E INDISPENSAVEL: SE NAO ABRIR, O LOTE E ENCERRADO SEM
+      * PROCESSAR NENHUM REGISTRO, COM O RETURN-CODE SINALIZANDO ERRO.
+      * OS DEMAIS SAO ARQUIVOS DE SAIDA; A FALHA NA ABERTURA DELES E
+      * APENAS REGISTRADA COMO AVISO.
+      *----------------------------------------------------------------*
+       1050-VERIFICAR-ABERTURA-ARQUIVOS.
+           IF NOT WS-ENTRADA-OK
+               DISPLAY 'ERRO FATAL - KBINPUT NAO ABRIU. STATUS='
+                       WS-STATUS-ENTRADA
+               MOVE 16 TO RETURN-CODE
+               SET ERRO-ABERTURA-FATAL TO TRUE
+           END-IF
+      *
+           IF WS-STATUS-REJEITO NOT = '00'
+               DISPLAY 'AVISO - KBREJECT NAO ABRIU. STATUS='
+                       WS-STATUS-REJEITO
+           END-IF
+      *
+           IF WS-STATUS-AUDITORIA NOT = '00'
+               DISPLAY 'AVISO - KBAUDIT NAO ABRIU. STATUS='
+                       WS-STATUS-AUDITORIA
+           END-IF
+      *
+           IF WS-STATUS-TOKEN NOT = '00'
+               DISPLAY 'AVISO - KBTOKEN NAO ABRIU. STATUS='
+                       WS-STATUS-TOKEN
+           END-IF
+      *
+           IF WS-STATUS-RELATORIO NOT = '00'
+               DISPLAY 'AVISO - KBRPT NAO ABRIU. STATUS='
+                       WS-STATUS-RELATORIO
+           END-IF.
+       1050-VERIFICAR-ABERTURA-ARQUIVOS-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 1100-LER-CARTAO-CONTROLE
+      * LE O CARTAO SYSIN COM A DATA DE EXECUCAO E O INDICADOR DE
+      * RESTART INFORMADOS PELA JCL QUE SUBMETEU O LOTE. A DATA DE
+      * EXECUCAO INFORMADA PASSA A SER A DATA GRAVADA NA AUDITORIA E
+      * NO CHECKPOINT; SE O CARTAO NAO PUDER SER LIDO, ASSUME-SE A
+      * DATA DO RELOGIO DO SISTEMA COMO RESERVA.
+      *----------------------------------------------------------------*
+       1100-LER-CARTAO-CONTROLE.
+           OPEN INPUT KB-CARTAO-CONTROLE
+           IF WS-STATUS-SYSIN = '00'
+               READ KB-CARTAO-CONTROLE
+                   AT END
+                       MOVE 'N' TO CTL-IND-RESTART
+                       MOVE SPACES TO CTL-DATA-EXECUCAO
+               END-READ
+               CLOSE KB-CARTAO-CONTROLE
+           ELSE
+               MOVE 'N' TO CTL-IND-RESTART
+               MOVE SPACES TO CTL-DATA-EXECUCAO
+           END-IF
+      *
+           IF CTL-RESTART-SIM
+               MOVE 'S' TO WS-MODO-RESTART
+           ELSE
+               MOVE 'N' TO WS-MODO-RESTART
+           END-IF
+      *
+           IF CTL-DATA-EXECUCAO = SPACES
+               ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+           ELSE
+               MOVE CTL-DATA-EXECUCAO TO WS-DATA-SISTEMA
+           END-IF.
+       1100-LER-CARTAO-CONTROLE-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 1200-CARREGAR-CHECKPOINT
+      * SE O CARTAO DE CONTROLE PEDIU RESTART, CARREGA O ULTIMO ROTULO
+      * PROCESSADO COM SUCESSO NA EXECUCAO ANTERIOR.
+      *----------------------------------------------------------------*
+       1200-CARREGAR-CHECKPOINT.
+           MOVE SPACES TO CK-TEXTO-1 CK-TEXTO-2
+           IF MODO-RESTART-ATIVO
+               OPEN INPUT KB-ARQUIVO-CHECKPNT
+               IF WS-CHECKPNT-OK
+                   READ KB-ARQUIVO-CHECKPNT
+                       AT END
+                           DISPLAY 'AVISO - KBCKPT VAZIO - RESTART '
+                                   'IGNORADO'
+                           MOVE 'N' TO WS-MODO-RESTART
+                   END-READ
+                   CLOSE KB-ARQUIVO-CHECKPNT
+               ELSE
+                   DISPLAY 'AVISO - KBCKPT NAO ABRIU - RESTART '
+                           'IGNORADO. STATUS=' WS-STATUS-CHECKPNT
+                   MOVE 'N' TO WS-MODO-RESTART
+               END-IF
+           END-IF.
+       1200-CARREGAR-CHECKPOINT-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 1300-INICIALIZAR-CONTAGEM-MOTIVOS
+      * PREPARA A TABELA DE CONTAGEM DE FALHAS POR MOTIVO, UMA ENTRADA
+      * PARA CADA CODIGO CONHECIDO NA TABELA-MOTIVOS.
+      *----------------------------------------------------------------*
+       1300-INICIALIZAR-CONTAGEM-MOTIVOS.
+           PERFORM VARYING IDX-CONTAGEM FROM 1 BY 1
+                   UNTIL IDX-CONTAGEM > 15
+               MOVE TM-CODIGO (IDX-CONTAGEM) TO TC-CODIGO (IDX-CONTAGEM)
+               MOVE ZERO TO TC-QTDE (IDX-CONTAGEM)
+           END-PERFORM.
+       1300-INICIALIZAR-CONTAGEM-MOTIVOS-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 2000-PROCESSAR-LOTE
+      * TRATA UM REGISTRO DO ARQUIVO DE ENTRADA: RESPEITA O PONTO DE
+      * RESTART, VALIDA O ROTULO, CHAMA O CSNDPKB OU GRAVA O REJEITO,
+      * E AVANCA PARA O PROXIMO REGISTRO.
+      *----------------------------------------------------------------*
+       2000-PROCESSAR-LOTE.
+           ADD 1 TO WS-QTDE-LIDOS
+      *
+           IF MODO-RESTART-ATIVO AND NOT CHECKPNT-ENCONTRADO
+               PERFORM 2050-TRATAR-PULO-RESTART
+                   THRU 2050-TRATAR-PULO-RESTART-EXIT
+           ELSE
+               ADD 1 TO WS-QTDE-PROCESSADOS
+               PERFORM 2100-VALIDAR-REGISTRO
+                   THRU 2100-VALIDAR-REGISTRO-EXIT
+               IF REGISTRO-VALIDO
+                   PERFORM 2200-CHAMAR-CSNDPKB
+                       THRU 2200-CHAMAR-CSNDPKB-EXIT
+               ELSE
+                   PERFORM 2300-GRAVAR-REJEITO
+                       THRU 2300-GRAVAR-REJEITO-EXIT
+               END-IF
+           END-IF
+      *
+           PERFORM 2900-LER-PROXIMO-REGISTRO
+               THRU 2900-LER-PROXIMO-REGISTRO-EXIT.
+       2000-PROCESSAR-LOTE-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 2050-TRATAR-PULO-RESTART
+      * ENQUANTO O ROTULO DO CHECKPOINT NAO FOR ENCONTRADO NO ARQUIVO,
+      * O REGISTRO E APENAS CONTADO COMO PULADO. O PROPRIO REGISTRO DO
+      * CHECKPOINT TAMBEM E PULADO (JA FOI PROCESSADO NA EXECUCAO
+      * ANTERIOR); O PROCESSAMENTO NORMAL RETOMA NO REGISTRO SEGUINTE.
+      *----------------------------------------------------------------*
+       2050-TRATAR-PULO-RESTART.
+           ADD 1 TO WS-QTDE-PULADOS-RESTART
+           IF KB-TEXTO-1 = CK-TEXTO-1 AND KB-TEXTO-2 = CK-TEXTO-2
+               SET CHECKPNT-ENCONTRADO TO TRUE
+           END-IF.
+       2050-TRATAR-PULO-RESTART-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 2100-VALIDAR-REGISTRO
+      * VALIDA O ROTULO DE CHAVE (EM BRANCO, CARACTERES INVALIDOS) E O
+      * TAMANHO DE CHAVE SOLICITADO ANTES DE CHAMAR O CSNDPKB.
+      *----------------------------------------------------------------*
+       2100-VALIDAR-REGISTRO.
+           SET REGISTRO-VALIDO TO TRUE
+           MOVE SPACES TO WS-MOTIVO-REJEICAO
+      *
+           IF KB-TEXTO-1 = SPACES
+               MOVE 'N' TO WS-REGISTRO-VALIDO
+               MOVE 'ROTULO DE CHAVE (TEXTO-1) EM BRANCO'
+                   TO WS-MOTIVO-REJEICAO
+           END-IF
+      *
+           IF REGISTRO-VALIDO AND KB-TEXTO-2 = SPACES
+               MOVE 'N' TO WS-REGISTRO-VALIDO
+               MOVE 'ROTULO DE CHAVE (TEXTO-2) EM BRANCO'
+                   TO WS-MOTIVO-REJEICAO
+           END-IF
+      *
+           IF REGISTRO-VALIDO
+               PERFORM 2110-VALIDAR-CARACTERES
+                   THRU 2110-VALIDAR-CARACTERES-EXIT
+           END-IF
+      *
+           IF REGISTRO-VALIDO AND NOT KB-TAMANHO-VALIDO
+               MOVE 'N' TO WS-REGISTRO-VALIDO
+               MOVE 'TAMANHO DE CHAVE NAO SUPORTADO'
+                   TO WS-MOTIVO-REJEICAO
+           END-IF.
+       2100-VALIDAR-REGISTRO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 2110-VALIDAR-CARACTERES
+      * PERCORRE TEXTO-1 E TEXTO-2 POSICAO A POSICAO, CONFERINDO QUE
+      * SOMENTE LETRAS, DIGITOS E BRANCOS FORAM INFORMADOS.
+      *----------------------------------------------------------------*
+       2110-VALIDAR-CARACTERES.
+           PERFORM VARYING WS-INDICE-VALIDACAO FROM 1 BY 1
+                   UNTIL WS-INDICE-VALIDACAO > 15
+                      OR NOT REGISTRO-VALIDO
+               MOVE KB-TEXTO-1 (WS-INDICE-VALIDACAO:1)
+                   TO WS-CARACTER-ATUAL
+               PERFORM 2111-CONFERIR-CARACTER
+                   THRU 2111-CONFERIR-CARACTER-EXIT
+               IF REGISTRO-VALIDO
+                   MOVE KB-TEXTO-2 (WS-INDICE-VALIDACAO:1)
+                       TO WS-CARACTER-ATUAL
+                   PERFORM 2111-CONFERIR-CARACTER
+                       THRU 2111-CONFERIR-CARACTER-EXIT
+               END-IF
+           END-PERFORM.
+       2110-VALIDAR-CARACTERES-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 2111-CONFERIR-CARACTER
+      * CONFERE SE WS-CARACTER-ATUAL PERTENCE AO CONJUNTO DE
+      * CARACTERES VALIDOS PARA UM ROTULO DE CHAVE.
+      *----------------------------------------------------------------*
+       2111-CONFERIR-CARACTER.
+           MOVE ZERO TO WS-POSICAO-CARACTER
+           INSPECT WS-CARACTERES-VALIDOS TALLYING WS-POSICAO-CARACTER
+               FOR ALL WS-CARACTER-ATUAL
+           IF WS-POSICAO-CARACTER = ZERO
+               MOVE 'N' TO WS-REGISTRO-VALIDO
+               MOVE 'ROTULO DE CHAVE COM CARACTER INVALIDO'
+                   TO WS-MOTIVO-REJEICAO
+           END-IF.
+       2111-CONFERIR-CARACTER-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 2200-CHAMAR-CSNDPKB
+      * MONTA A AREA DE PARAMETROS, CHAMA O CSNDPKB, RESOLVE O MOTIVO
+      * DE RETORNO, GRAVA A AUDITORIA E TRATA SUCESSO OU FALHA.
+      *----------------------------------------------------------------*
+       2200-CHAMAR-CSNDPKB.
+           MOVE SPACES TO TEXTO-PARA-IMPRIMIR
+           MOVE SPACES TO TEXTO2-PARA-IMPRIMIR
+           STRING KB-TEXTO-1 X'00' DELIMITED BY SIZE
+               INTO TEXTO-PARA-IMPRIMIR
+           END-STRING
+           STRING KB-TEXTO-2 X'00' DELIMITED BY SIZE
+               INTO TEXTO2-PARA-IMPRIMIR
+           END-STRING
+           MOVE KB-TAMANHO-CHAVE TO NUMERO-PARA-IMPRIMIR
+           MOVE ZERO TO NUMERO-PARA-RETORNO
+           MOVE ZERO TO NUMERO-DO-MOTIVO
+           MOVE SPACES TO TOKEN-DA-CHAVE
+      *
+           CALL CSNDPKB USING TEXTO-PARA-IMPRIMIR
+                              TEXTO2-PARA-IMPRIMIR
+                              NUMERO-PARA-IMPRIMIR
+                              NUMERO-PARA-RETORNO
+                              NUMERO-DO-MOTIVO
+                              TOKEN-DA-CHAVE
+      *
+           DISPLAY 'PROGRAMA CHAMADOR - ROTULO: ' KB-TEXTO-1 ' '
+                   KB-TEXTO-2
+           DISPLAY 'RETCODE = ' NUMERO-PARA-RETORNO
+                   ' MOTIVO = ' NUMERO-DO-MOTIVO
+      *
+           ACCEPT WS-HORA-SISTEMA FROM TIME
+      *
+           PERFORM 2210-RESOLVER-MOTIVO THRU 2210-RESOLVER-MOTIVO-EXIT
+           PERFORM 2220-GRAVAR-AUDITORIA THRU 2220-GRAVAR-AUDITORIA-EXIT
+      *
+           IF NUMERO-PARA-RETORNO = ZERO
+               ADD 1 TO WS-QTDE-SUCESSO
+               PERFORM 2230-GRAVAR-TOKEN
+                   THRU 2230-GRAVAR-TOKEN-EXIT
+               PERFORM 2240-ATUALIZAR-CHECKPOINT
+                   THRU 2240-ATUALIZAR-CHECKPOINT-EXIT
+           ELSE
+               DISPLAY 'ALGUMA COISA DEU ERRADO! - ' WS-MENSAGEM-MOTIVO
+               ADD 1 TO WS-QTDE-FALHA
+               PERFORM 2250-REGISTRAR-FALHA-RELATORIO
+                   THRU 2250-REGISTRAR-FALHA-RELATORIO-EXIT
+               PERFORM 2260-CONTAR-FALHA-POR-MOTIVO
+                   THRU 2260-CONTAR-FALHA-POR-MOTIVO-EXIT
+           END-IF.
+       2200-CHAMAR-CSNDPKB-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 2210-RESOLVER-MOTIVO
+      * TRADUZ NUMERO-DO-MOTIVO NA MENSAGEM CORRESPONDENTE DA TABELA
+      * DE MOTIVOS, USANDO PESQUISA BINARIA (TABELA EM ORDEM ASCENDENTE
+      * PELO CODIGO). QUANDO O CODIGO NAO E CATALOGADO, USA A MENSAGEM
+      * PADRAO DE MOTIVO DESCONHECIDO.
+      *----------------------------------------------------------------*
+       2210-RESOLVER-MOTIVO.
+           SEARCH ALL TABELA-MOTIVOS-ENTRY
+               AT END
+                   MOVE WS-MOTIVO-NAO-CATALOGADO TO WS-MENSAGEM-MOTIVO
+               WHEN TM-CODIGO (IDX-MOTIVO) = NUMERO-DO-MOTIVO
+                   MOVE TM-MENSAGEM (IDX-MOTIVO) TO WS-MENSAGEM-MOTIVO
+           END-SEARCH.
+       2210-RESOLVER-MOTIVO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 2220-GRAVAR-AUDITORIA
+      * ACRESCENTA UM REGISTRO NO ARQUIVO DE AUDITORIA PARA TODA
+      * CHAMADA AO CSNDPKB, COM SUCESSO OU FALHA.
+      *----------------------------------------------------------------*
+       2220-GRAVAR-AUDITORIA.
+           MOVE KB-TEXTO-1          TO AU-TEXTO-1
+           MOVE KB-TEXTO-2          TO AU-TEXTO-2
+           MOVE KB-TAMANHO-CHAVE    TO AU-TAMANHO-CHAVE
+           MOVE WS-DATA-SISTEMA     TO AU-DATA-EXECUCAO
+           MOVE WS-HORA-SISTEMA     TO AU-HORA-EXECUCAO
+           MOVE NUMERO-PARA-RETORNO TO AU-RETCODE
+           MOVE NUMERO-DO-MOTIVO    TO AU-MOTIVO
+           WRITE KB-REGISTRO-AUDITORIA.
+       2220-GRAVAR-AUDITORIA-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 2230-GRAVAR-TOKEN
+      * PERSISTE O TOKEN DE CHAVE RETORNADO PELO CSNDPKB, INDEXADO
+      * PELO ROTULO, PARA USO DA ETAPA DE GERACAO DE CHAVES A JUSANTE.
+      *----------------------------------------------------------------*
+       2230-GRAVAR-TOKEN.
+           MOVE KB-TEXTO-1       TO TK-TEXTO-1
+           MOVE KB-TEXTO-2       TO TK-TEXTO-2
+           MOVE KB-TAMANHO-CHAVE TO TK-TAMANHO-CHAVE
+           MOVE TOKEN-DA-CHAVE   TO TK-TOKEN-DA-CHAVE
+           WRITE KB-REGISTRO-TOKEN.
+       2230-GRAVAR-TOKEN-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 2240-ATUALIZAR-CHECKPOINT
+      * A CADA WS-INTERVALO-CHECKPOINT ROTULOS PROCESSADOS COM SUCESSO,
+      * REGRAVA O ARQUIVO DE CHECKPOINT COM O ULTIMO ROTULO CONCLUIDO,
+      * PARA QUE UM RESTART NAO REPROCESSE O QUE JA FOI FEITO.
+      *----------------------------------------------------------------*
+       2240-ATUALIZAR-CHECKPOINT.
+           ADD 1 TO WS-CONTADOR-CHECKPOINT
+           IF WS-CONTADOR-CHECKPOINT >= WS-INTERVALO-CHECKPOINT
+               MOVE KB-TEXTO-1      TO CK-TEXTO-1
+               MOVE KB-TEXTO-2      TO CK-TEXTO-2
+               MOVE WS-DATA-SISTEMA TO CK-DATA-EXECUCAO
+               MOVE WS-HORA-SISTEMA TO CK-HORA-EXECUCAO
+               OPEN OUTPUT KB-ARQUIVO-CHECKPNT
+               WRITE KB-REGISTRO-CHECKPNT
+               CLOSE KB-ARQUIVO-CHECKPNT
+               MOVE ZERO TO WS-CONTADOR-CHECKPOINT
+           END-IF.
+       2240-ATUALIZAR-CHECKPOINT-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 2250-REGISTRAR-FALHA-RELATORIO
+      * GUARDA O ROTULO QUE FALHOU NA TABELA USADA PELO RELATORIO
+      * RESUMO DE FIM DE LOTE. A LISTA E LIMITADA A
+      * WS-MAXIMO-FALHAS-LISTADAS ENTRADAS; O EXCEDENTE E SINALIZADO
+      * NO PROPRIO RELATORIO, NUNCA DESCARTADO EM SILENCIO.
+      *----------------------------------------------------------------*
+       2250-REGISTRAR-FALHA-RELATORIO.
+           IF WS-QTDE-FALHAS-TABELA < WS-MAXIMO-FALHAS-LISTADAS
+               ADD 1 TO WS-QTDE-FALHAS-TABELA
+               SET IDX-FALHA TO WS-QTDE-FALHAS-TABELA
+               MOVE KB-TEXTO-1       TO TF-TEXTO-1 (IDX-FALHA)
+               MOVE KB-TEXTO-2       TO TF-TEXTO-2 (IDX-FALHA)
+               MOVE KB-TAMANHO-CHAVE TO TF-TAMANHO-CHAVE (IDX-FALHA)
+               MOVE NUMERO-DO-MOTIVO TO TF-MOTIVO (IDX-FALHA)
+           ELSE
+               SET LISTA-FALHAS-TRUNCADA TO TRUE
+           END-IF.
+       2250-REGISTRAR-FALHA-RELATORIO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 2260-CONTAR-FALHA-POR-MOTIVO
+      * INCREMENTA O CONTADOR DE FALHAS DO MOTIVO CORRESPONDENTE NA
+      * TABELA-CONTAGEM-MOTIVOS. MOTIVOS NAO CATALOGADOS SAO SOMADOS
+      * EM WS-QTDE-MOTIVOS-OUTROS.
+      *----------------------------------------------------------------*
+       2260-CONTAR-FALHA-POR-MOTIVO.
+           MOVE 'N' TO WS-MOTIVO-CATALOGADO
+           PERFORM VARYING IDX-CONTAGEM FROM 1 BY 1
+                   UNTIL IDX-CONTAGEM > 15
+               IF TC-CODIGO (IDX-CONTAGEM) = NUMERO-DO-MOTIVO
+                   ADD 1 TO TC-QTDE (IDX-CONTAGEM)
+                   MOVE 'S' TO WS-MOTIVO-CATALOGADO
+               END-IF
+           END-PERFORM
+           IF NOT MOTIVO-CATALOGADO
+               ADD 1 TO WS-QTDE-MOTIVOS-OUTROS
+           END-IF.
+       2260-CONTAR-FALHA-POR-MOTIVO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 2300-GRAVAR-REJEITO
+      * GRAVA UM REGISTRO REJEITADO NA VALIDACAO, SEM CHAMAR O
+      * CSNDPKB, COM O MOTIVO DA REJEICAO.
+      *----------------------------------------------------------------*
+       2300-GRAVAR-REJEITO.
+           MOVE KB-TEXTO-1         TO RJ-TEXTO-1
+           MOVE KB-TEXTO-2         TO RJ-TEXTO-2
+           MOVE KB-TAMANHO-CHAVE   TO RJ-TAMANHO-CHAVE
+           MOVE WS-MOTIVO-REJEICAO TO RJ-MOTIVO-REJEICAO
+           WRITE KB-REGISTRO-REJEITO
+           ADD 1 TO WS-QTDE-REJEITADOS.
+       2300-GRAVAR-REJEITO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 2900-LER-PROXIMO-REGISTRO
+      * LE O PROXIMO REGISTRO DO ARQUIVO DE ENTRADA, SINALIZANDO FIM
+      * DE ARQUIVO QUANDO NAO HOUVER MAIS REGISTROS.
+      *----------------------------------------------------------------*
+       2900-LER-PROXIMO-REGISTRO.
+           READ KB-ARQUIVO-ENTRADA
+               AT END
+                   SET FIM-ARQUIVO-KB TO TRUE
+           END-READ.
+       2900-LER-PROXIMO-REGISTRO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 8000-ENCERRAMENTO
+      * GRAVA O RELATORIO RESUMO DE FIM DE LOTE E FECHA TODOS OS
+      * ARQUIVOS ABERTOS PELO PROGRAMA.
+      *----------------------------------------------------------------*
+       8000-ENCERRAMENTO.
+           PERFORM 8100-GRAVAR-RELATORIO-RESUMO
+               THRU 8100-GRAVAR-RELATORIO-RESUMO-EXIT
+      *
+           CLOSE KB-ARQUIVO-ENTRADA
+           CLOSE KB-ARQUIVO-REJEITO
+           CLOSE KB-ARQUIVO-AUDITORIA
+           CLOSE KB-ARQUIVO-TOKEN
+           CLOSE KB-ARQUIVO-RELATORIO
+      *
+           DISPLAY 'PROGRAMA CHAMADOR - FIM DE LOTE'
+           DISPLAY 'REGISTROS LIDOS ........: ' WS-QTDE-LIDOS
+           DISPLAY 'REGISTROS PROCESSADOS ...: ' WS-QTDE-PROCESSADOS
+           DISPLAY 'SUCESSO .................: ' WS-QTDE-SUCESSO
+           DISPLAY 'FALHA ...................: ' WS-QTDE-FALHA
+           DISPLAY 'REJEITADOS NA VALIDACAO .: ' WS-QTDE-REJEITADOS
+           DISPLAY 'PULADOS POR RESTART .....: '
+               WS-QTDE-PULADOS-RESTART.
+       8000-ENCERRAMENTO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 8100-GRAVAR-RELATORIO-RESUMO
+      * MONTA E GRAVA O RELATORIO RESUMO DE FIM DE LOTE NO ARQUIVO
+      * KBRPT: TOTAIS, FALHAS POR MOTIVO E LISTA DE ROTULOS QUE
+      * FALHARAM.
+      *----------------------------------------------------------------*
+       8100-GRAVAR-RELATORIO-RESUMO.
+           WRITE KB-LINHA-RELATORIO FROM WS-LINHA-CABECALHO
+      *
+           MOVE 'TOTAL DE REGISTROS LIDOS' TO WS-LD-ROTULO
+           MOVE WS-QTDE-LIDOS TO WS-LD-VALOR
+           WRITE KB-LINHA-RELATORIO FROM WS-LINHA-DETALHE
+      *
+           MOVE 'TOTAL DE REGISTROS PROCESSADOS' TO WS-LD-ROTULO
+           MOVE WS-QTDE-PROCESSADOS TO WS-LD-VALOR
+           WRITE KB-LINHA-RELATORIO FROM WS-LINHA-DETALHE
+      *
+           MOVE 'TOTAL DE SUCESSOS' TO WS-LD-ROTULO
+           MOVE WS-QTDE-SUCESSO TO WS-LD-VALOR
+           WRITE KB-LINHA-RELATORIO FROM WS-LINHA-DETALHE
+      *
+           MOVE 'TOTAL DE FALHAS' TO WS-LD-ROTULO
+           MOVE WS-QTDE-FALHA TO WS-LD-VALOR
+           WRITE KB-LINHA-RELATORIO FROM WS-LINHA-DETALHE
+      *
+           MOVE 'TOTAL DE REJEITADOS NA VALIDACAO' TO WS-LD-ROTULO
+           MOVE WS-QTDE-REJEITADOS TO WS-LD-VALOR
+           WRITE KB-LINHA-RELATORIO FROM WS-LINHA-DETALHE
+      *
+           MOVE 'TOTAL PULADOS POR RESTART' TO WS-LD-ROTULO
+           MOVE WS-QTDE-PULADOS-RESTART TO WS-LD-VALOR
+           WRITE KB-LINHA-RELATORIO FROM WS-LINHA-DETALHE
+      *
+           PERFORM 8105-VERIFICAR-CHECKPOINT-PENDENTE
+               THRU 8105-VERIFICAR-CHECKPOINT-PENDENTE-EXIT
+      *
+           PERFORM 8110-LISTAR-FALHAS-POR-MOTIVO
+               THRU 8110-LISTAR-FALHAS-POR-MOTIVO-EXIT
+           PERFORM 8120-LISTAR-ROTULOS-FALHADOS
+               THRU 8120-LISTAR-ROTULOS-FALHADOS-EXIT.
+       8100-GRAVAR-RELATORIO-RESUMO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 8105-VERIFICAR-CHECKPOINT-PENDENTE
+      * SE O LOTE RODOU EM MODO RESTART E O ROTULO DO CHECKPOINT NUNCA
+      * FOI ENCONTRADO EM KBINPUT (CHECKPOINT DESATUALIZADO), TODO O
+      * LOTE FOI PULADO SEM PROCESSAR NENHUM REGISTRO. ISSO E
+      * SINALIZADO NO RELATORIO E NO RETURN-CODE, EM VEZ DE DEIXAR O
+      * LOTE TERMINAR COMO SE TIVESSE SIDO UMA EXECUCAO NORMAL.
+      *----------------------------------------------------------------*
+       8105-VERIFICAR-CHECKPOINT-PENDENTE.
+           IF MODO-RESTART-ATIVO AND NOT CHECKPNT-ENCONTRADO
+               DISPLAY 'ERRO FATAL - ROTULO DO CHECKPOINT NAO '
+                       'ENCONTRADO EM KBINPUT. LOTE TODO FOI PULADO.'
+               MOVE 20 TO RETURN-CODE
+               MOVE 'CHECKPOINT DESATUALIZADO - LOTE PULADO'
+                   TO WS-LD-ROTULO
+               MOVE ZERO TO WS-LD-VALOR
+               WRITE KB-LINHA-RELATORIO FROM WS-LINHA-DETALHE
+           END-IF.
+       8105-VERIFICAR-CHECKPOINT-PENDENTE-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 8110-LISTAR-FALHAS-POR-MOTIVO
+      * IMPRIME UMA LINHA POR MOTIVO DE FALHA QUE OCORREU NO LOTE,
+      * COM A MENSAGEM DECODIFICADA E A QUANTIDADE DE OCORRENCIAS.
+      *----------------------------------------------------------------*
+       8110-LISTAR-FALHAS-POR-MOTIVO.
+           PERFORM VARYING IDX-CONTAGEM FROM 1 BY 1
+                   UNTIL IDX-CONTAGEM > 15
+               IF TC-QTDE (IDX-CONTAGEM) > ZERO
+                   MOVE TC-CODIGO (IDX-CONTAGEM) TO WS-LM-CODIGO
+                   MOVE TM-MENSAGEM (IDX-CONTAGEM) TO WS-LM-MENSAGEM
+                   MOVE TC-QTDE (IDX-CONTAGEM) TO WS-LM-QTDE
+                   WRITE KB-LINHA-RELATORIO FROM WS-LINHA-MOTIVO
+               END-IF
+           END-PERFORM
+      *
+           IF WS-QTDE-MOTIVOS-OUTROS > ZERO
+               MOVE ZERO TO WS-LM-CODIGO
+               MOVE WS-MOTIVO-NAO-CATALOGADO TO WS-LM-MENSAGEM
+               MOVE WS-QTDE-MOTIVOS-OUTROS TO WS-LM-QTDE
+               WRITE KB-LINHA-RELATORIO FROM WS-LINHA-MOTIVO
+           END-IF.
+       8110-LISTAR-FALHAS-POR-MOTIVO-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      * 8120-LISTAR-ROTULOS-FALHADOS
+      * IMPRIME A LISTA DE ROTULOS DE CHAVE QUE FALHARAM NO LOTE, E UM
+      * AVISO CASO A LISTA TENHA SIDO TRUNCADA NO LIMITE DA TABELA.
+      *----------------------------------------------------------------*
+       8120-LISTAR-ROTULOS-FALHADOS.
+           PERFORM VARYING IDX-FALHA FROM 1 BY 1
+                   UNTIL IDX-FALHA > WS-QTDE-FALHAS-TABELA
+               MOVE TF-TEXTO-1 (IDX-FALHA) TO WS-LF-TEXTO-1
+               MOVE TF-TEXTO-2 (IDX-FALHA) TO WS-LF-TEXTO-2
+               MOVE TF-MOTIVO (IDX-FALHA) TO WS-LF-MOTIVO
+               WRITE KB-LINHA-RELATORIO FROM WS-LINHA-FALHA
+           END-PERFORM
+      *
+           IF LISTA-FALHAS-TRUNCADA
+               MOVE 'LISTA DE FALHAS TRUNCADA NO LIMITE'
+                   TO WS-LD-ROTULO
+               MOVE ZERO TO WS-LD-VALOR
+               WRITE KB-LINHA-RELATORIO FROM WS-LINHA-DETALHE
+           END-IF.
+       8120-LISTAR-ROTULOS-FALHADOS-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       END PROGRAM PROGCOB10.
