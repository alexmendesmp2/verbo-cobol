@@ -0,0 +1,75 @@
+//PROGCB10 JOB (ACCTNO),'GERACAO DE CHAVES PKA',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*----------------------------------------------------------------*
+//* JOB:      PROGCB10
+//* AUTHOR:   ALEX MENDES
+//* PURPOSE:  EXECUTA O LOTE DE GERACAO DE TOKENS DE CHAVE PKA
+//*           (PROGRAMA-COBOL-CHAMADOR / CSNDPKB) PARA OS ROTULOS
+//*           INFORMADOS EM KBINPUT. A DATA DE EXECUCAO E O
+//*           INDICADOR DE RESTART SAO INFORMADOS PELO CARTAO DE
+//*           CONTROLE EM SYSIN.
+//*----------------------------------------------------------------*
+//* MODIFICATION HISTORY
+//* DATE       INIT  DESCRIPTION
+//* 09-08-2026 AM    VERSAO INICIAL DA JCL DE EXECUCAO DO LOTE
+//* 09-08-2026 AM    KBREJECT E KBTOKEN PASSAM A USAR GERACAO
+//*                  RELATIVA DE GDG (+1), PARA O LOTE PODER SER
+//*                  RESUBMETIDO TODA NOITE SEM ABEND DE DATASET JA
+//*                  CATALOGADO. LRECL DE KBREJECT E KBTOKEN
+//*                  AJUSTADOS PARA O TAMANHO REAL DO REGISTRO.
+//* 09-08-2026 AM    KBCKPT PASSA A USAR DISP=OLD (CONTROLE
+//*                  EXCLUSIVO), JA QUE O PROGRAMA REGRAVA ESSE
+//*                  ARQUIVO EM PLENO PROCESSAMENTO DO LOTE.
+//* 09-08-2026 AM    STEP010 PASSA A EXECUTAR PROGCOB10 (NOME DO
+//*                  PROGRAM-ID, IGUAL AO DO MODULO DE CARGA EM
+//*                  STEPLIB). ADICIONADO STEP005/STEP006 PARA
+//*                  CRIAR O KBCKPT NA PRIMEIRA SUBMISSAO DO LOTE,
+//*                  QUANDO O DATASET AINDA NAO EXISTE (DISP=OLD EM
+//*                  STEP010 NAO O CRIARIA). KBAUDIT RECEBE
+//*                  SPACE/DCB PARA QUE DISP=MOD TAMBEM CRIE O
+//*                  DATASET NA PRIMEIRA EXECUCAO.
+//*----------------------------------------------------------------*
+//* STEP005/STEP006: BOOTSTRAP DO KBCKPT. LISTCAT CONFERE SE O
+//* DATASET JA ESTA CATALOGADO (RC=0) OU NAO (RC=8); SO QUANDO
+//* RC=8 O STEP006 ALOCA O KBCKPT PELA PRIMEIRA VEZ. NAS DEMAIS
+//* EXECUCOES O DATASET JA EXISTE, STEP006 E PULADO, E O STEP010
+//* ABRE O KBCKPT EXISTENTE COM DISP=OLD NORMALMENTE.
+//*----------------------------------------------------------------*
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  LISTCAT ENTRIES('PROD.PKA.KEYBUILD.CKPT')
+/*
+//*
+//IF (STEP005.RC = 8) THEN
+//STEP006  EXEC PGM=IEFBR14
+//KBCKPT   DD DSN=PROD.PKA.KEYBUILD.CKPT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=046)
+//ENDIF
+//STEP010  EXEC PGM=PROGCOB10
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//KBINPUT  DD DSN=PROD.PKA.KEYBUILD.INPUT,DISP=SHR
+//KBREJECT DD DSN=PROD.PKA.KEYBUILD.REJECT(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=079)
+//KBAUDIT  DD DSN=PROD.PKA.KEYBUILD.AUDIT,DISP=MOD,
+//            SPACE=(TRK,(10,10),RLSE),
+//            DCB=(RECFM=FB,LRECL=073)
+//KBTOKEN  DD DSN=PROD.PKA.KEYBUILD.TOKEN(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(20,20),RLSE),
+//            DCB=(RECFM=FB,LRECL=764)
+//KBCKPT   DD DSN=PROD.PKA.KEYBUILD.CKPT,DISP=OLD
+//KBRPT    DD SYSOUT=*
+//*----------------------------------------------------------------*
+//* CARTAO SYSIN: DATA DE EXECUCAO (8) + INDICADOR DE RESTART (1).
+//* USE 'N' NA EXECUCAO NORMAL. SO USE 'S' AO RESUBMETER O LOTE
+//* APOS UM ABEND, PARA RETOMAR A PARTIR DO ULTIMO CHECKPOINT.
+//*----------------------------------------------------------------*
+//SYSIN    DD *
+20260809N
+/*
+//
