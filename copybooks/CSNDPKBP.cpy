@@ -0,0 +1,27 @@
+      ******************************************************************
+      * Copybook: CSNDPKBP
+      * Author:   ALEX MENDES
+      * Date-Written: 10-07-2024
+      * Purpose: LAYOUT DOS PARAMETROS DA CHAMADA AO SERVICO CALLABLE
+      *          CSNDPKB (PKA KEY TOKEN BUILD). TODO PROGRAMA DA SUITE
+      *          DE GERACAO DE CHAVES DEVE USAR ESTA COPY PARA MONTAR
+      *          A AREA DE PARAMETROS, EVITANDO DIVERGENCIA DE LAYOUT
+      *          ENTRE OS PROGRAMAS QUE CHAMAM O SERVICO.
+      *----------------------------------------------------------------*
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 10-07-2024 AM    CRIACAO INICIAL DA AREA DE TRANSFERENCIA
+      * 09-08-2026 AM    EXTRACAO PARA COPYBOOK COMPARTILHADO; ADICAO
+      *                  DO CODIGO DE MOTIVO E DA AREA DO TOKEN GERADO
+      * 09-08-2026 AM    TEXTO-PARA-IMPRIMIR E TEXTO2-PARA-IMPRIMIR
+      *                  AMPLIADOS DE 15 PARA 16 BYTES, PARA SOBRAR
+      *                  ESPACO PARA O TERMINADOR X'00' MESMO QUANDO O
+      *                  ROTULO OCUPA OS 15 BYTES POR COMPLETO.
+      ******************************************************************
+       01  AREA-DE-TRANSFERENCIA.
+           05  TEXTO-PARA-IMPRIMIR       PIC X(16)      VALUE SPACES.
+           05  TEXTO2-PARA-IMPRIMIR      PIC X(16)      VALUE SPACES.
+           05  NUMERO-PARA-IMPRIMIR      PIC 9(009) COMP VALUE ZEROS.
+           05  NUMERO-PARA-RETORNO       PIC 9(009) COMP VALUE ZEROS.
+           05  NUMERO-DO-MOTIVO          PIC 9(009) COMP VALUE ZEROS.
+           05  TOKEN-DA-CHAVE            PIC X(725)     VALUE SPACES.
